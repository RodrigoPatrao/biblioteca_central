@@ -0,0 +1,20 @@
+       01 livro.
+           02 tombo       pic 9(06).
+           02 titulo      pic x(30).
+           02 autor       pic x(20).
+           02 editora     pic x(15).
+           02 ano         pic 9999.
+           02 doacao      pic a.
+           02 doador      pic x(20).
+           02 preco       pic 9(04)v99.
+           02 procedencia pic x(20).
+           02 emprestado  pic 9(05).
+           02 data-emprestimo.
+               03 aa-emprestimo pic 9999.
+               03 mm-emprestimo pic 99.
+               03 dd-emprestimo pic 99.
+           02 data-prevista.
+               03 aa-prevista pic 9999.
+               03 mm-prevista pic 99.
+               03 dd-prevista pic 99.
+           02 isbn pic x(13).
