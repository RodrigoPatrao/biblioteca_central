@@ -2,46 +2,78 @@
        program-id. LIBCON01 as "LIBCON01".
 
        environment division.
-       file-control.
-           select bblivros 
-           assign to disk
-           organization indexed
-           access mode dynamic
-           record key is tombo
-           alternate record key is titulo
-           alternate record key is autor
-           alternate record key is editora
-           file status is st.
        configuration section.
        special-names. decimal-point is comma.
-       
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select transacoes
+           assign to disk
+           organization line sequential
+           file status is st-log.
+           select tomboseq
+           assign to disk
+           organization line sequential
+           file status is st-seq.
+
        data division.
        file section.
            fd bblivros
            label record standard
            data record is livro
            value of file-id is "BBLIVROS.DAT".
-       01 livro.
-           02 tombo       pic 9(06).
-           02 titulo      pic x(30).
-           02 autor       pic x(20).
-           02 editora     pic x(15).
-           02 ano         pic 9999.
-           02 doacao      pic a.
-           02 doador      pic x(20).
-           02 preco       pic 9(04)v99.
-           02 procedencia pic x(20).
-           02 emprestado  pic 9(05).
+           copy livro.
+           fd transacoes
+           label record standard
+           data record is log-transacao
+           value of file-id is "TRANSACOES.DAT".
+       01 log-transacao.
+           02 tombo-log       pic 9(06).
+           02 filler          pic x value space.
+           02 operacao-log    pic x(10).
+           02 filler          pic x value space.
+           02 campo-log       pic x(15).
+           02 filler          pic x value space.
+           02 valor-antigo-log pic x(30).
+           02 filler          pic x value space.
+           02 valor-novo-log  pic x(30).
+           02 filler          pic x value space.
+           02 operador-log    pic x(08).
+           02 filler          pic x value space.
+           02 data-log.
+               03 dd-log pic 99.
+               03 filler pic x value "/".
+               03 mm-log pic 99.
+               03 filler pic x value "/".
+               03 aa-log pic 9999.
+           fd tomboseq
+           label record standard
+           data record is registro-seq
+           value of file-id is "TOMBOSEQ.DAT".
+       01 registro-seq pic 9(06).
        working-storage section.
        01 st    pic xx.
+       01 st-log pic xx.
        01 op    pic 9 value zero.
-       01 valid pic aa value 'n'.
+       01 vld pic aa value 'n'.
        01 sav   pic a.
        01 alt   pic a.
        01 del   pic a.
        01 con   pic a.
        01 cont  pic a.
+       01 prox  pic a.
+       01 fim-lista pic a.
+       01 achou pic a.
+       01 aut   pic a.
+       01 livre-w pic a.
+       01 st-seq pic xx.
+       01 seq-tombo-w pic 9(06) value zero.
+       01 contador-resultados pic 9(03).
+       01 contador-resultados-e pic ZZ9.
        01 msg-blank pic a(60) value spaces.
+       01 operador-w pic x(08) value spaces.
+       01 preco-log-e pic 9(04),99.
+       01 matricula-devolvida-w pic 9(05) value zero.
        01 data-sis.
            02 ano-s pic 9999.
            02 mes   pic 99.
@@ -57,8 +89,42 @@
            02 preco-w       pic 9(04)v99.
            02 procedencia-w pic x(20).
            02 emprestado-w  pic 9(05) value zeros.
-       01 tombo-e pic ZZZZZ9.    
+           02 data-emprestimo-w.
+               03 aa-emprestimo-w pic 9999.
+               03 mm-emprestimo-w pic 99.
+               03 dd-emprestimo-w pic 99.
+           02 data-prevista-w.
+               03 aa-prevista-w pic 9999.
+               03 mm-prevista-w pic 99.
+               03 dd-prevista-w pic 99.
+           02 isbn-w pic x(13).
+       01 livro-antigo-w.
+           02 tombo-antigo-w       pic 9(06).
+           02 titulo-antigo-w      pic x(30).
+           02 autor-antigo-w       pic x(20).
+           02 editora-antigo-w     pic x(15).
+           02 ano-antigo-w         pic 9999.
+           02 doacao-antigo-w      pic a.
+           02 doador-antigo-w      pic x(20).
+           02 preco-antigo-w       pic 9(04)v99.
+           02 procedencia-antigo-w pic x(20).
+           02 emprestado-antigo-w  pic 9(05).
+           02 data-emprestimo-antigo-w.
+               03 aa-emprestimo-antigo-w pic 9999.
+               03 mm-emprestimo-antigo-w pic 99.
+               03 dd-emprestimo-antigo-w pic 99.
+           02 data-prevista-antigo-w.
+               03 aa-prevista-antigo-w pic 9999.
+               03 mm-prevista-antigo-w pic 99.
+               03 dd-prevista-antigo-w pic 99.
+           02 isbn-antigo-w pic x(13).
+       01 tombo-e pic ZZZZZ9.
        01 preco-e pic $.$$9,99.
+       01 data-prevista-e pic 9(08) value zeros.
+       01 data-prevista-r redefines data-prevista-e.
+           02 dd-prevista-e pic 99.
+           02 mm-prevista-e pic 99.
+           02 aa-prevista-e pic 9999.
        01 meses-ano.
            02 pic x(10) value "Janeiro".
            02 pic x(10) value "Fevereiro".
@@ -88,11 +154,15 @@
            foreground-color 11.
            02 line 08 col 33 value "       3 - Excluir Livros" 
            foreground-color 11.
-           02 line 09 col 33 value "       4 - Consultar Livros" 
+           02 line 09 col 33 value "       4 - Consultar Livros"
+           foreground-color 11.
+           02 line 10 col 33 value "       5 - Emprestar Livro"
            foreground-color 11.
-           02 line 10 col 33 value "       5 - Sair"
+           02 line 11 col 33 value "       6 - Devolver Livro"
            foreground-color 11.
-           02 line 12 col 33 value "       Digite uma opcao [ ]" 
+           02 line 12 col 33 value "       7 - Sair"
+           foreground-color 11.
+           02 line 14 col 33 value "       Digite uma opcao [ ]"
            foreground-color 11.
        01 tela-inclusao foreground-color 14.
            02 blank screen.
@@ -130,6 +200,22 @@
            02 line 04 col 33 value "       EXCLUSAO DE LIVRO" 
            foreground-color 11.
            02 line 06 col 01 value "        TOMBO:" foreground-color 11.
+       01 tela-emprestimo foreground-color 14.
+           02 blank screen.
+           02 line 01 col 01 value "Santos,    de            de     ".
+           02 line 01 col 66 value "Biblioteca Central".
+           02 line 02 col 33 value "       Controle de Livros".
+           02 line 04 col 33 value "      EMPRESTIMO DE LIVRO"
+           foreground-color 11.
+           02 line 06 col 01 value "        TOMBO:" foreground-color 11.
+       01 tela-devolucao foreground-color 14.
+           02 blank screen.
+           02 line 01 col 01 value "Santos,    de            de     ".
+           02 line 01 col 66 value "Biblioteca Central".
+           02 line 02 col 33 value "       Controle de Livros".
+           02 line 04 col 33 value "       DEVOLUCAO DE LIVRO"
+           foreground-color 11.
+           02 line 06 col 01 value "        TOMBO:" foreground-color 11.
        01 tela-consulta foreground-color 14.
            02 blank screen.
            02 line 01 col 01 value "Santos,    de            de     ".
@@ -137,8 +223,8 @@
            02 line 02 col 33 value "       Controle de Livros".
            02 campos foreground-color 11.
                03 line 04 col 33 value "       CONSULTA DE LIVROS".
-               03 line 06 col 01 display 
-               "Consultar por: [T]itulo ou t[O]mbo [ ]".
+               03 line 06 col 01 display
+               "Buscar por [T]itulo t[O]mbo [A]utor [E]ditora [ ]".
                03 line 08 col 01 value "        TOMBO:".
                03 line 09 col 01 value "       TITULO:".
                03 line 10 col 01 value "        AUTOR:".
@@ -153,9 +239,23 @@
        procedure division.
        inicio.
            move function current-date to data-sis.
+           if operador-w = spaces
+               perform identifica-operador until vld = 's'.
            perform abre-arquivo.
            perform menu-principal.
            perform recebe-opcao.
+       identifica-operador.
+           initialize vld.
+           display " " at 0101 erase eos.
+           display "OPERADOR (matricula):" at 1001 foreground-color 11.
+           accept operador-w at 1023 with prompt auto foreground-color
+           14.
+           evaluate operador-w
+           when spaces
+               display "Operador invalido. Verifique e redigite" at
+               1801 foreground-color 12
+           when other
+               move 's' to vld.
        abre-arquivo.
            open i-o bblivros.
            evaluate st
@@ -166,9 +266,22 @@
            when 42
                exit
            when other
-               display erase at 0101
+               display " " at 0101 erase eos
                display "ERRO DE ARQUIVO" at 0533 foreground-color 12
                stop run.
+       abre-transacoes.
+           open extend transacoes.
+           if st-log = "35"
+               open output transacoes.
+       escreve-log.
+           perform abre-transacoes.
+           move tombo-w    to tombo-log.
+           move operador-w to operador-log.
+           move dia        to dd-log.
+           move mes        to mm-log.
+           move ano-s      to aa-log.
+           write log-transacao.
+           close transacoes.
        menu-principal.
            display menu-inicial at 0101.
            perform exibe-data.
@@ -177,7 +290,7 @@
            display mes-t(mes) at 0115.
            display ano-s at 0129.
        recebe-opcao.
-           accept op at 1258 with prompt auto.
+           accept op at 1458 with prompt auto.
            evaluate op
            when 1
                perform incluir-livro
@@ -188,6 +301,10 @@
            when 4
                perform consultar-livro
            when 5
+               perform emprestar-livro
+           when 6
+               perform devolver-livro
+           when 7
                perform fim
            when other
                display "Opcao invalida. Verifique e redigite" at 1801 
@@ -196,38 +313,96 @@
        
       *******************  INCLUIR NOVO LIVRO  *************************
        incluir-livro.
-           initialize valid livro livro-w tombo-e.
+           initialize vld livro livro-w tombo-e aut.
            display tela-inclusao at 0101.
            perform exibe-data.
-           perform valida-dados until valid = 'ok'.
+           perform pergunta-auto-tombo.
+           perform valida-dados until vld = 'ok'.
            perform gravar-dados.
            perform continua.
+       pergunta-auto-tombo.
+           display msg-blank at 1801.
+           display "Gerar tombo automaticamente? (s/n) [ ]" at 1801
+           foreground-color 10.
+           accept aut at 1837 with prompt auto.
+           evaluate aut
+           when 's'
+           when 'S'
+               perform gera-tombo-automatico
+               display msg-blank at 1801
+               display tombo-e at 0616 with foreground-color 10
+           when 'n'
+           when 'N'
+               display msg-blank at 1801
+           when other
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12
+               perform pergunta-auto-tombo.
+       gera-tombo-automatico.
+           perform le-sequencial-tombo.
+           add 1 to seq-tombo-w.
+           initialize livre-w.
+           perform verifica-tombo-livre until livre-w = 's'.
+           move seq-tombo-w to tombo-w.
+           move seq-tombo-w to tombo.
+           move seq-tombo-w to tombo-e.
+           perform grava-sequencial-tombo.
+       le-sequencial-tombo.
+           move zero to seq-tombo-w.
+           open input tomboseq.
+           if st-seq = "00"
+               read tomboseq
+                   at end
+                       move zero to seq-tombo-w
+                   not at end
+                       move registro-seq to seq-tombo-w
+               end-read
+               close tomboseq.
+       verifica-tombo-livre.
+           move seq-tombo-w to tombo.
+           read bblivros key is tombo
+               invalid key
+                   move 's' to livre-w
+               not invalid key
+                   add 1 to seq-tombo-w.
+       grava-sequencial-tombo.
+           move seq-tombo-w to registro-seq.
+           open output tomboseq.
+           write registro-seq.
+           close tomboseq.
        valida-dados.
-           initialize valid.
-           perform valida-tombo until valid = 's'.
-           initialize valid.
-           perform valida-titulo until valid = 's'.
-           initialize valid.
-           perform valida-autor until valid = 's'.
-           initialize valid.
-           perform valida-editora until valid = 's'.
-           initialize valid.
-           perform valida-ano until valid = 's'.
-           initialize valid.
-           perform valida-doacao until valid = 's'.
+           initialize vld.
+           if aut = 's' or aut = 'S'
+               move 's' to vld
+           else
+               perform valida-tombo until vld = 's'
+           end-if.
+           initialize vld.
+           perform valida-titulo until vld = 's'.
+           initialize vld.
+           perform valida-autor until vld = 's'.
+           initialize vld.
+           perform valida-editora until vld = 's'.
+           initialize vld.
+           perform valida-ano until vld = 's'.
+           initialize vld.
+           perform valida-doacao until vld = 's'.
            evaluate doacao-w
            when 's'
-               initialize valid
-               perform valida-doador until valid = 's'
+               initialize vld
+               perform valida-doador until vld = 's'
                move zeros to preco-w
                move spaces to procedencia-w
            when 'n'
                move spaces to doador-w
-               initialize valid
-               perform valida-preco until valid = 's'
-               initialize valid
-               perform valida-procedencia until valid = 's'.
-           move 'ok' to valid.                                          
+               initialize vld
+               perform valida-preco until vld = 's'
+               initialize vld
+               perform valida-procedencia until vld = 's'.
+           initialize vld.
+           perform valida-isbn until vld = 's'.
+           move 'ok' to vld.
        valida-tombo.
            accept tombo-e at 0616 with prompt auto foreground-color 14.
            move tombo-e to tombo-w.
@@ -239,12 +414,10 @@
                foreground-color 12
            when other
                move tombo-w to tombo
-               perform abre-arquivo
                read bblivros key is tombo
                    invalid key
                        display msg-blank at 1801
-                       move 's' to valid
-                       close bblivros
+                       move 's' to vld
                    not invalid key
                        display msg-blank at 1801
                        display "Tombo ja cadastrado." at 1801 
@@ -258,7 +431,7 @@
                foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
        valida-autor.
            accept autor-w at 0816 with prompt auto foreground-color 14. 
            evaluate autor-w
@@ -268,7 +441,7 @@
                foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
        valida-editora.
            accept editora-w at 0916 with prompt auto foreground-color 
            14.
@@ -279,7 +452,7 @@
                foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
        valida-ano.
            accept ano-w at 1016 with prompt auto foreground-color 14.   
            evaluate ano-w
@@ -293,14 +466,14 @@
                    at 1801 foreground-color 12
                else
                    display msg-blank at 1801
-                   move 's' to valid.
+                   move 's' to vld.
        valida-doacao.
            accept doacao-w at 1116 with prompt auto foreground-color 14.
            evaluate doacao-w
            when 's'
            when 'n'
                display msg-blank at 1801
-               move 's' to valid
+               move 's' to vld
            when other
                display "Opcao invalida, somente 's' ou 'n'" at 1801 
                foreground-color 12.
@@ -316,7 +489,7 @@
                foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
        valida-preco.
            display "        PRECO:" at 1201 foreground-color 11.
            accept preco-e at 1216 with prompt auto foreground-color 14.
@@ -328,7 +501,7 @@
                foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
        valida-procedencia.
            display "  PROCEDENCIA:" at 1301 foreground-color 11.
            accept procedencia-w at 1316 with prompt auto 
@@ -340,7 +513,12 @@
                1801 foreground-color 12
            when other
                display msg-blank at 1801
-               move 's' to valid.
+               move 's' to vld.
+       valida-isbn.
+           display "         ISBN:" at 1601 foreground-color 11.
+           accept isbn-w at 1616 with prompt auto foreground-color 14.
+           display msg-blank at 1801.
+           move 's' to vld.
        gravar-dados.
            display msg-blank at 1801.
            display "Deseja gravar o novo livro? (s/n) [ ]" at 1801 
@@ -355,15 +533,16 @@
                perform gravar-dados.
        grava-livro.
            move livro-w to livro.
-           perform abre-arquivo.
            write livro.
            evaluate st
            when "00"
-               close bblivros
+               continue
            when other
                display msg-blank at 1801
                display "ERRO DE GRAVACAO!" at 1801 foreground-color 12
-               stop run.
+               close bblivros
+               stop run
+           end-evaluate.
        continua.
            display msg-blank at 1801.
            display "Deseja incluir outro livro? (s/n) [ ]" at 1801 
@@ -381,17 +560,17 @@
    
       ************************  ALTERAR LIVRO  *************************
        alterar-livro.
-           initialize livro livro-w valid cont sav.
+           initialize livro livro-w vld cont sav.
            display tela-alteracao at 0101.
            perform exibe-data.
-           perform buscar-livro until valid = 's'.
+           perform buscar-livro until vld = 's'.
            perform exibe-livro.
-           initialize valid.
-           perform aceita-alterar until valid = 'ok'.
+           move livro-w to livro-antigo-w.
+           initialize vld.
+           perform aceita-alterar until vld = 'ok'.
            perform regravar-livro.
            perform continua-alt.
        buscar-livro.
-           perform abre-arquivo.
            accept tombo-e at 0616 with prompt auto foreground-color 14.
            move tombo-e to tombo-w.
            evaluate tombo-w
@@ -409,7 +588,7 @@
                        foreground-color 12
                    not invalid key
                        display msg-blank at 1801
-                       move 's' to valid.
+                       move 's' to vld.
        exibe-livro.
            move livro to livro-w.
            move preco-w to preco-e.
@@ -430,9 +609,28 @@
                display "        PRECO:" at 1201 with foreground-color 
                11
                display preco-e at 1216 with foreground-color 10
-               display "  PROCEDENCIA:" at 1301 with foreground-color 
+               display "  PROCEDENCIA:" at 1301 with foreground-color
                11
-               display procedencia-w at 1316 with foreground-color 10.  
+               display procedencia-w at 1316 with foreground-color 10.
+           display "         ISBN:" at 1601 with foreground-color 11.
+           display isbn-w at 1616 with foreground-color 10.
+           display msg-blank at 1701.
+           evaluate emprestado-w
+           when zero
+           when zeros
+               continue
+           when other
+               display "EMPRESTADO A:" at 1701 with foreground-color 11
+               display emprestado-w at 1715 with foreground-color 10
+               display "  DESDE:" at 1723 with foreground-color 11
+               display dd-emprestimo-w at 1732 with foreground-color 10
+               display mm-emprestimo-w at 1735 with foreground-color 10
+               display aa-emprestimo-w at 1738 with foreground-color 10
+               display "  ATE:" at 1745 with foreground-color 11
+               display dd-prevista-w at 1752 with foreground-color 10
+               display mm-prevista-w at 1755 with foreground-color 10
+               display aa-prevista-w at 1758 with foreground-color 10
+           end-evaluate.
        aceita-alterar.
            display msg-blank at 1801.
            display "Deseja alterar o livro selecionado? (s/n) [ ]" at 
@@ -457,32 +655,34 @@
                when 'N'
                    perform inicio.
        altera-livro.
-           perform valida-titulo until valid = 's'.
-           initialize valid.
-           perform valida-autor until valid = 's'.
-           initialize valid.
-           perform valida-editora until valid = 's'.
-           initialize valid.
-           perform valida-ano until valid = 's'.
-           initialize valid.
-           perform valida-doacao until valid = 's'.
+           perform valida-titulo until vld = 's'.
+           initialize vld.
+           perform valida-autor until vld = 's'.
+           initialize vld.
+           perform valida-editora until vld = 's'.
+           initialize vld.
+           perform valida-ano until vld = 's'.
+           initialize vld.
+           perform valida-doacao until vld = 's'.
            evaluate doacao-w
            when 's'
            when 'S'
                display " " at 1201 erase eos
-               initialize valid
-               perform valida-doador until valid = 's'
+               initialize vld
+               perform valida-doador until vld = 's'
                move zeros to preco-w
                move spaces to procedencia-w
            when 'n'
            when 'N'
                display " " at 1201 erase eos
                move spaces to doador-w
-               initialize valid
-               perform valida-preco until valid = 's'
-               initialize valid
-               perform valida-procedencia until valid = 's'.
-           move 'ok' to valid.
+               initialize vld
+               perform valida-preco until vld = 's'
+               initialize vld
+               perform valida-procedencia until vld = 's'.
+           initialize vld.
+           perform valida-isbn until vld = 's'.
+           move 'ok' to vld.
        regravar-livro.
            display msg-blank at 1801.
            display "Deseja regravar os dados do livro? (s/n) [ ]" at 
@@ -497,17 +697,103 @@
                perform continua-alt
            when other
                perform regravar-livro.
+       grava-log-alteracoes.
+           move "ALTERACAO" to operacao-log.
+           if titulo-w not = titulo-antigo-w
+               move "TITULO" to campo-log
+               move titulo-antigo-w to valor-antigo-log
+               move titulo-w to valor-novo-log
+               perform escreve-log.
+           if autor-w not = autor-antigo-w
+               move "AUTOR" to campo-log
+               move autor-antigo-w to valor-antigo-log
+               move autor-w to valor-novo-log
+               perform escreve-log.
+           if editora-w not = editora-antigo-w
+               move "EDITORA" to campo-log
+               move editora-antigo-w to valor-antigo-log
+               move editora-w to valor-novo-log
+               perform escreve-log.
+           if ano-w not = ano-antigo-w
+               move "ANO" to campo-log
+               move ano-antigo-w to valor-antigo-log
+               move ano-w to valor-novo-log
+               perform escreve-log.
+           if doacao-w not = doacao-antigo-w
+               move "DOACAO" to campo-log
+               move doacao-antigo-w to valor-antigo-log
+               move doacao-w to valor-novo-log
+               perform escreve-log.
+           if doador-w not = doador-antigo-w
+               move "DOADOR" to campo-log
+               move doador-antigo-w to valor-antigo-log
+               move doador-w to valor-novo-log
+               perform escreve-log.
+           if preco-w not = preco-antigo-w
+               move "PRECO" to campo-log
+               move preco-antigo-w to preco-log-e
+               move preco-log-e to valor-antigo-log
+               move preco-w to preco-log-e
+               move preco-log-e to valor-novo-log
+               perform escreve-log.
+           if procedencia-w not = procedencia-antigo-w
+               move "PROCEDENCIA" to campo-log
+               move procedencia-antigo-w to valor-antigo-log
+               move procedencia-w to valor-novo-log
+               perform escreve-log.
+           if isbn-w not = isbn-antigo-w
+               move "ISBN" to campo-log
+               move isbn-antigo-w to valor-antigo-log
+               move isbn-w to valor-novo-log
+               perform escreve-log.
        regrava-livro.
            move livro-w to livro.
-           perform abre-arquivo.
            rewrite livro.
            evaluate st
            when "00"
+               perform grava-log-alteracoes
+           when other
+               display msg-blank at 1801
+               display "ERRO DE GRAVACAO!" at 1801 foreground-color 12
                close bblivros
+               stop run
+           end-evaluate.
+       grava-log-emprestimo.
+           move "EMPRESTIMO" to operacao-log.
+           move "MATRICULA" to campo-log.
+           move spaces to valor-antigo-log.
+           move emprestado-w to valor-novo-log.
+           perform escreve-log.
+       regrava-emprestimo.
+           move livro-w to livro.
+           rewrite livro.
+           evaluate st
+           when "00"
+               perform grava-log-emprestimo
            when other
                display msg-blank at 1801
                display "ERRO DE GRAVACAO!" at 1801 foreground-color 12
-               stop run.
+               close bblivros
+               stop run
+           end-evaluate.
+       grava-log-devolucao.
+           move "DEVOLUCAO" to operacao-log.
+           move "MATRICULA" to campo-log.
+           move matricula-devolvida-w to valor-antigo-log.
+           move spaces to valor-novo-log.
+           perform escreve-log.
+       regrava-devolucao.
+           move livro-w to livro.
+           rewrite livro.
+           evaluate st
+           when "00"
+               perform grava-log-devolucao
+           when other
+               display msg-blank at 1801
+               display "ERRO DE GRAVACAO!" at 1801 foreground-color 12
+               close bblivros
+               stop run
+           end-evaluate.
        continua-alt.
            initialize cont.
            display msg-blank at 1801.
@@ -528,10 +814,10 @@
        
       ************************  EXCLUIR LIVRO  *************************
        excluir-livro.
-           initialize livro livro-w del cont valid.
+           initialize livro livro-w del cont vld.
            display tela-exclusao at 0101.
            perform exibe-data.
-           perform buscar-livro until valid = 's'.
+           perform buscar-livro until vld = 's'.
            display "        TOMBO:" at 0601 with foreground-color 11.
            display "       TITULO:" at 0701 with foreground-color 11.
            display "        AUTOR:" at 0801 with foreground-color 11.
@@ -558,12 +844,18 @@
            delete bblivros.
            evaluate st
            when 00
-               close bblivros
+               move "EXCLUSAO" to operacao-log
+               move "REGISTRO" to campo-log
+               move titulo-w to valor-antigo-log
+               move spaces to valor-novo-log
+               perform escreve-log
                perform continua-del
            when other
                display msg-blank at 1801
                display "ERRO DE EXCLUSAO!" at 1801 foreground-color 12
-               stop run.
+               close bblivros
+               stop run
+           end-evaluate.
        continua-del.
            initialize cont.
            display msg-blank at 1801.
@@ -584,12 +876,12 @@
 
       *********************  CONSULTAR LIVROS  *************************
        consultar-livro.
-           initialize livro livro-w cont con valid.
+           initialize livro livro-w cont con vld.
            display tela-consulta at 0101.
            perform exibe-data.
            perform tipo-busca.
        tipo-busca.
-           accept con at 0637 with prompt auto foreground-color 14.
+           accept con at 0648 with prompt auto foreground-color 14.
            evaluate con
            when 't'
            when 'T'
@@ -597,6 +889,12 @@
            when 'o'
            when 'O'
                perform busca-tombo
+           when 'a'
+           when 'A'
+               perform busca-autor
+           when 'e'
+           when 'E'
+               perform busca-editora
            when other
                display msg-blank at 1801
                display "Opcao invalida. Verifique e redigite" at 1801
@@ -614,10 +912,144 @@
                perform busca-titulo
            when other
                move titulo-w to titulo
-               perform abre-arquivo
-               read bblivros key is titulo
-                   invalid key perform nao-encontrado
-                   not invalid key perform encontrado.
+               initialize achou fim-lista prox
+               move zero to contador-resultados
+               start bblivros key is not less than titulo
+                   invalid key
+                       perform nao-encontrado
+                   not invalid key
+                       perform lista-titulo until fim-lista = 's'
+               end-start
+               if achou = 's'
+                   perform fim-listagem
+                   perform continua-con
+               else
+                   if con = 't' or con = 'T'
+                       perform nao-encontrado.
+       lista-titulo.
+           read bblivros next record
+               at end
+                   move 's' to fim-lista
+               not at end
+                   if titulo not = titulo-w
+                       move 's' to fim-lista
+                   else
+                       move 's' to achou
+                       add 1 to contador-resultados
+                       perform exibe-resultado
+                       perform continua-lista
+                       if prox = 'n' or prox = 'N'
+                           move 's' to fim-lista
+                   end-if
+           end-read.
+       busca-autor.
+           display "- Autor:" at 0640 with foreground-color 11.
+           accept autor-w at 0650 with prompt auto foreground-color 14.
+           evaluate autor-w
+           when space
+           when spaces
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12
+               perform busca-autor
+           when other
+               move autor-w to autor
+               initialize achou fim-lista prox
+               move zero to contador-resultados
+               start bblivros key is not less than autor
+                   invalid key
+                       perform nao-encontrado
+                   not invalid key
+                       perform lista-autor until fim-lista = 's'
+               end-start
+               if achou = 's'
+                   perform fim-listagem
+                   perform continua-con
+               else
+                   if con = 'a' or con = 'A'
+                       perform nao-encontrado.
+       lista-autor.
+           read bblivros next record
+               at end
+                   move 's' to fim-lista
+               not at end
+                   if autor not = autor-w
+                       move 's' to fim-lista
+                   else
+                       move 's' to achou
+                       add 1 to contador-resultados
+                       perform exibe-resultado
+                       perform continua-lista
+                       if prox = 'n' or prox = 'N'
+                           move 's' to fim-lista
+                   end-if
+           end-read.
+       busca-editora.
+           display "- Editora:" at 0640 with foreground-color 11.
+           accept editora-w at 0651 with prompt auto foreground-color
+           14.
+           evaluate editora-w
+           when space
+           when spaces
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12
+               perform busca-editora
+           when other
+               move editora-w to editora
+               initialize achou fim-lista prox
+               move zero to contador-resultados
+               start bblivros key is not less than editora
+                   invalid key
+                       perform nao-encontrado
+                   not invalid key
+                       perform lista-editora until fim-lista = 's'
+               end-start
+               if achou = 's'
+                   perform fim-listagem
+                   perform continua-con
+               else
+                   if con = 'e' or con = 'E'
+                       perform nao-encontrado.
+       lista-editora.
+           read bblivros next record
+               at end
+                   move 's' to fim-lista
+               not at end
+                   if editora not = editora-w
+                       move 's' to fim-lista
+                   else
+                       move 's' to achou
+                       add 1 to contador-resultados
+                       perform exibe-resultado
+                       perform continua-lista
+                       if prox = 'n' or prox = 'N'
+                           move 's' to fim-lista
+                   end-if
+           end-read.
+       continua-lista.
+           initialize prox.
+           display msg-blank at 1801.
+           display "Ver proximo resultado? (s/n) [ ]" at 1801
+           foreground-color 10.
+           accept prox at 1831 with prompt auto.
+           evaluate prox
+           when 's'
+           when 'S'
+               continue
+           when 'n'
+           when 'N'
+               continue
+           when other
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12
+               perform continua-lista.
+       fim-listagem.
+           if prox = 's' or prox = 'S'
+               display msg-blank at 1801
+               display "Fim da listagem de resultados." at 1801
+               foreground-color 12.
        busca-tombo.
            display "- Tombo:" at 0640 with foreground-color 11.
            accept tombo-e at 0649 with prompt auto foreground-color 14.
@@ -631,16 +1063,15 @@
                perform busca-tombo
            when other
                move tombo-w to tombo
-               perform abre-arquivo
                read bblivros key is tombo
                    invalid key perform nao-encontrado
                    not invalid key perform encontrado.
        nao-encontrado.
            display msg-blank at 1701.
-           display "Livro nao encontrado" at 
+           display "Livro nao encontrado" at
            1701 foreground-color 12.
            perform continua-con.
-       encontrado.
+       exibe-resultado.
            move livro to livro-w.
            move preco-w to preco-e.
            display tombo-e   at 0816 with foreground-color 10.
@@ -652,17 +1083,38 @@
            evaluate doacao-w
            when 's'
            when 'S'
-               display "       DOADOR:" at 1401 with foreground-color 
+               display "       DOADOR:" at 1401 with foreground-color
                11
                display doador-w at 1416 with foreground-color 10
            when 'n'
            when 'N'
-               display "        PRECO:" at 1401 with foreground-color 
+               display "        PRECO:" at 1401 with foreground-color
                11
                display preco-e at 1416 with foreground-color 10
-               display "  PROCEDENCIA:" at 1501 with foreground-color 
+               display "  PROCEDENCIA:" at 1501 with foreground-color
                11
                display procedencia-w at 1516 with foreground-color 10.
+           display "         ISBN:" at 1601 with foreground-color 11.
+           display isbn-w at 1616 with foreground-color 10.
+           display msg-blank at 1701.
+           evaluate emprestado-w
+           when zero
+           when zeros
+               continue
+           when other
+               display "EMPRESTADO A:" at 1701 with foreground-color 11
+               display emprestado-w at 1715 with foreground-color 10
+               display "  DESDE:" at 1723 with foreground-color 11
+               display dd-emprestimo-w at 1732 with foreground-color 10
+               display mm-emprestimo-w at 1735 with foreground-color 10
+               display aa-emprestimo-w at 1738 with foreground-color 10
+               display "  ATE:" at 1745 with foreground-color 11
+               display dd-prevista-w at 1752 with foreground-color 10
+               display mm-prevista-w at 1755 with foreground-color 10
+               display aa-prevista-w at 1758 with foreground-color 10
+           end-evaluate.
+       encontrado.
+           perform exibe-resultado.
            perform continua-con.
        continua-con.
            initialize cont.
@@ -681,8 +1133,174 @@
                display msg-blank at 1801
                display "Opcao invalida. Verifique e redigite" at 1801 
                foreground-color 12.
+
+      *******************  EMPRESTIMO DE LIVRO  ************************
+       emprestar-livro.
+           initialize livro livro-w vld cont sav.
+           display tela-emprestimo at 0101.
+           perform exibe-data.
+           perform buscar-livro until vld = 's'.
+           display "        TOMBO:" at 0601 with foreground-color 11.
+           display "       TITULO:" at 0701 with foreground-color 11.
+           display "        AUTOR:" at 0801 with foreground-color 11.
+           display "      EDITORA:" at 0901 with foreground-color 11.
+           display "          ANO:" at 1001 with foreground-color 11.
+           display "       DOACAO:" at 1101 with foreground-color 11.
+           perform exibe-livro.
+           perform checa-emprestado.
+       checa-emprestado.
+           evaluate emprestado-w
+           when zero
+           when zeros
+               initialize vld
+               perform valida-emprestimo until vld = 'ok'
+               perform confirma-emprestimo
+           when other
+               display msg-blank at 1801
+               display "Livro ja emprestado. Nao e possivel emprestar."
+               at 1801 foreground-color 12
+               perform continua-emp.
+       valida-emprestimo.
+           perform valida-matricula until vld = 's'.
+           initialize vld.
+           perform valida-prazo until vld = 's'.
+           move 'ok' to vld.
+       valida-matricula.
+           display "    MATRICULA:" at 1401 with foreground-color 11.
+           accept emprestado-w at 1416 with prompt auto foreground-color
+           14.
+           evaluate emprestado-w
+           when zero
+           when zeros
+               display "Matricula invalida. Verifique e redigite" at
+               1801 foreground-color 12
+           when other
+               display msg-blank at 1801
+               move 's' to vld.
+       valida-prazo.
+           display "  DEVOLVER ATE:" at 1501 with foreground-color 11.
+           accept data-prevista-e at 1516 with prompt auto
+           foreground-color 14.
+           evaluate data-prevista-e
+           when zero
+           when zeros
+               display "Data invalida. Verifique e redigite" at 1801
+               foreground-color 12
+           when other
+               if dd-prevista-e > 31 or mm-prevista-e > 12 or
+               aa-prevista-e < ano-s
+                   display "Data invalida. Verifique e redigite "
+                   "(ddmmaaaa)" at 1801 foreground-color 12
+               else
+                   display msg-blank at 1801
+                   move dd-prevista-e to dd-prevista-w
+                   move mm-prevista-e to mm-prevista-w
+                   move aa-prevista-e to aa-prevista-w
+                   move dia           to dd-emprestimo-w
+                   move mes           to mm-emprestimo-w
+                   move ano-s         to aa-emprestimo-w
+                   move 's' to vld.
+       confirma-emprestimo.
+           display msg-blank at 1801.
+           display "Confirma o emprestimo deste livro? (s/n) [ ]" at
+           1801 with foreground-color 10.
+           accept sav at 1843 with prompt auto.
+           evaluate sav
+           when 's'
+           when 'S'
+               perform regrava-emprestimo
+           when 'n'
+           when 'N'
+               perform continua-emp
+           when other
+               perform confirma-emprestimo.
+       continua-emp.
+           initialize cont.
+           display msg-blank at 1801.
+           display "Deseja emprestar outro livro? (s/n) [ ]" at 1801
+           foreground-color 10.
+           accept cont at 1838 with prompt auto.
+           evaluate cont
+           when 's'
+           when 'S'
+               perform emprestar-livro
+           when 'n'
+           when 'N'
+               perform inicio
+           when other
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12.
+
+      *******************  DEVOLUCAO DE LIVRO  *************************
+       devolver-livro.
+           initialize livro livro-w vld cont sav.
+           display tela-devolucao at 0101.
+           perform exibe-data.
+           perform buscar-livro until vld = 's'.
+           display "        TOMBO:" at 0601 with foreground-color 11.
+           display "       TITULO:" at 0701 with foreground-color 11.
+           display "        AUTOR:" at 0801 with foreground-color 11.
+           display "      EDITORA:" at 0901 with foreground-color 11.
+           display "          ANO:" at 1001 with foreground-color 11.
+           display "       DOACAO:" at 1101 with foreground-color 11.
+           perform exibe-livro.
+           perform checa-devolucao.
+       checa-devolucao.
+           evaluate emprestado-w
+           when zero
+           when zeros
+               display msg-blank at 1801
+               display "Livro nao esta emprestado." at 1801
+               foreground-color 12
+               perform continua-dev
+           when other
+               display "    MATRICULA:" at 1401 with foreground-color 10
+               display emprestado-w at 1416 with foreground-color 10
+               display "  DEVOLVER ATE:" at 1501 with foreground-color
+               10
+               display dd-prevista-w at 1516 with foreground-color 10
+               display mm-prevista-w at 1519 with foreground-color 10
+               display aa-prevista-w at 1522 with foreground-color 10
+               perform confirma-devolucao.
+       confirma-devolucao.
+           display msg-blank at 1801.
+           display "Confirma a devolucao deste livro? (s/n) [ ]" at
+           1801 with foreground-color 10.
+           accept sav at 1842 with prompt auto.
+           evaluate sav
+           when 's'
+           when 'S'
+               move emprestado-w to matricula-devolvida-w
+               move zeros to emprestado-w
+               initialize data-emprestimo-w data-prevista-w
+               perform regrava-devolucao
+           when 'n'
+           when 'N'
+               perform continua-dev
+           when other
+               perform confirma-devolucao.
+       continua-dev.
+           initialize cont.
+           display msg-blank at 1801.
+           display "Deseja devolver outro livro? (s/n) [ ]" at 1801
+           foreground-color 10.
+           accept cont at 1837 with prompt auto.
+           evaluate cont
+           when 's'
+           when 'S'
+               perform devolver-livro
+           when 'n'
+           when 'N'
+               perform inicio
+           when other
+               display msg-blank at 1801
+               display "Opcao invalida. Verifique e redigite" at 1801
+               foreground-color 12.
+
        fim.
            display tela-encerra at 0101.
+           close bblivros.
            stop run.
 
        end program LIBCON01.
