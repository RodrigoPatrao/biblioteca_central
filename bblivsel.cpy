@@ -0,0 +1,9 @@
+           select bblivros
+           assign to disk
+           organization indexed
+           access mode dynamic
+           record key is tombo
+           alternate record key is titulo with duplicates
+           alternate record key is autor with duplicates
+           alternate record key is editora with duplicates
+           file status is st.
