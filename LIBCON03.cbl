@@ -0,0 +1,171 @@
+       identification division.
+       program-id. LIBCON03 as "LIBCON03".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select aquisicoes
+           assign to disk
+           organization line sequential
+           file status is st-aqu.
+           select rejeitados
+           assign to disk
+           organization line sequential
+           file status is st-rej.
+
+       data division.
+       file section.
+           fd bblivros
+           label record standard
+           data record is livro
+           value of file-id is "BBLIVROS.DAT".
+           copy livro.
+           fd aquisicoes
+           label record standard
+           data record is entrada-aquisicao
+           value of file-id is "AQUISICOES.DAT".
+       01 entrada-aquisicao.
+           02 tombo-ent       pic 9(06).
+           02 titulo-ent      pic x(30).
+           02 autor-ent       pic x(20).
+           02 editora-ent     pic x(15).
+           02 ano-ent         pic 9999.
+           02 doacao-ent      pic a.
+           02 doador-ent      pic x(20).
+           02 preco-ent       pic 9(04)v99.
+           02 procedencia-ent pic x(20).
+           02 isbn-ent        pic x(13).
+           fd rejeitados
+           label record standard
+           data record is linha-rejeito
+           value of file-id is "REJEITADOS.LST".
+       01 linha-rejeito.
+           02 tombo-rej  pic 9(06).
+           02 filler     pic x value space.
+           02 motivo-rej pic x(40).
+
+       working-storage section.
+       01 st         pic xx.
+       01 st-aqu     pic xx.
+       01 st-rej     pic xx.
+       01 fim-leit   pic a value 'n'.
+       01 aceito-sw  pic a value 's'.
+       01 motivo-rej-w pic x(40) value spaces.
+       01 contador-lidos     pic 9(05) value zero.
+       01 contador-aceitos   pic 9(05) value zero.
+       01 contador-rejeitados pic 9(05) value zero.
+       01 data-sis.
+           02 ano-s pic 9999.
+           02 mes   pic 99.
+           02 dia   pic 99.
+
+       procedure division.
+       inicio.
+           move function current-date to data-sis.
+           perform abre-arquivos.
+           perform ler-proxima-aquisicao.
+           perform processa-aquisicao until fim-leit = 's'.
+           perform fecha-arquivos.
+           display "Importacao concluida.".
+           display "Lidos: "     contador-lidos.
+           display "Aceitos: "   contador-aceitos.
+           display "Rejeitados: " contador-rejeitados.
+           stop run.
+       abre-arquivos.
+           open i-o bblivros.
+           if st not = "00"
+               display "ERRO AO ABRIR BBLIVROS. STATUS = " st
+               stop run.
+           open input aquisicoes.
+           if st-aqu not = "00"
+               display "ERRO AO ABRIR AQUISICOES. STATUS = " st-aqu
+               stop run.
+           open output rejeitados.
+           if st-rej not = "00"
+               display "ERRO AO ABRIR REJEITADOS. STATUS = " st-rej
+               stop run.
+       ler-proxima-aquisicao.
+           read aquisicoes
+               at end
+                   move 's' to fim-leit
+               not at end
+                   add 1 to contador-lidos
+           end-read.
+       processa-aquisicao.
+           move 's' to aceito-sw.
+           move spaces to motivo-rej-w.
+           perform valida-aquisicao.
+           if aceito-sw = 's'
+               perform grava-aquisicao
+           else
+               perform grava-rejeito.
+           perform ler-proxima-aquisicao.
+       valida-aquisicao.
+           evaluate true
+           when titulo-ent = spaces
+               move 'n' to aceito-sw
+               move "TITULO EM BRANCO" to motivo-rej-w
+           when autor-ent = spaces
+               move 'n' to aceito-sw
+               move "AUTOR EM BRANCO" to motivo-rej-w
+           when editora-ent = spaces
+               move 'n' to aceito-sw
+               move "EDITORA EM BRANCO" to motivo-rej-w
+           when ano-ent > ano-s
+               move 'n' to aceito-sw
+               move "ANO MAIOR QUE O ATUAL" to motivo-rej-w
+           when doacao-ent not = 's' and doacao-ent not = 'n'
+               move 'n' to aceito-sw
+               move "DOACAO INVALIDA" to motivo-rej-w
+           when doacao-ent = 's' and doador-ent = spaces
+               move 'n' to aceito-sw
+               move "DOADOR EM BRANCO" to motivo-rej-w
+           when doacao-ent = 'n' and preco-ent = zero
+               move 'n' to aceito-sw
+               move "PRECO ZERADO" to motivo-rej-w
+           when doacao-ent = 'n' and procedencia-ent = spaces
+               move 'n' to aceito-sw
+               move "PROCEDENCIA EM BRANCO" to motivo-rej-w
+           end-evaluate.
+       grava-aquisicao.
+           move tombo-ent   to tombo.
+           move titulo-ent  to titulo.
+           move autor-ent   to autor.
+           move editora-ent to editora.
+           move ano-ent     to ano.
+           move doacao-ent  to doacao.
+           evaluate doacao-ent
+           when 's'
+               move doador-ent to doador
+               move zeros to preco
+               move spaces to procedencia
+           when 'n'
+               move spaces to doador
+               move preco-ent to preco
+               move procedencia-ent to procedencia
+           end-evaluate.
+           move isbn-ent    to isbn.
+           move zeros to emprestado.
+           initialize data-emprestimo data-prevista.
+           write livro
+               invalid key
+                   move 'n' to aceito-sw
+                   move "TOMBO JA CADASTRADO" to motivo-rej-w
+               not invalid key
+                   add 1 to contador-aceitos
+           end-write.
+           if aceito-sw = 'n'
+               perform grava-rejeito.
+       grava-rejeito.
+           move tombo-ent    to tombo-rej.
+           move motivo-rej-w to motivo-rej.
+           write linha-rejeito.
+           add 1 to contador-rejeitados.
+       fecha-arquivos.
+           close bblivros.
+           close aquisicoes.
+           close rejeitados.
+       end program LIBCON03.
