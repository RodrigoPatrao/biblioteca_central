@@ -0,0 +1,187 @@
+       identification division.
+       program-id. LIBCON02 as "LIBCON02".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select relacervo
+           assign to disk
+           organization line sequential
+           file status is st-rel.
+
+       data division.
+       file section.
+           fd bblivros
+           label record standard
+           data record is livro
+           value of file-id is "BBLIVROS.DAT".
+           copy livro.
+           fd relacervo
+           label record standard
+           data record is linha-rel
+           value of file-id is "RELACERVO.LST".
+       01 linha-rel pic x(132).
+
+       working-storage section.
+       01 st         pic xx.
+       01 st-rel     pic xx.
+       01 ordem-w    pic a.
+       01 vld        pic a.
+       01 fim-leit   pic a value 'n'.
+       01 contador-linhas    pic 9(02) value zero.
+       01 contador-paginas   pic 9(03) value zero.
+       01 contador-registros pic 9(05) value zero.
+       01 total-acervo       pic 9(09)v99 value zero.
+       01 data-sis.
+           02 ano-s pic 9999.
+           02 mes   pic 99.
+           02 dia   pic 99.
+       01 data-e.
+           02 dd-e    pic 99.
+           02 filler  pic x value "/".
+           02 mm-e    pic 99.
+           02 filler  pic x value "/".
+           02 aa-e    pic 9999.
+
+       01 linha-cabecalho-1.
+           02 filler pic x(20) value "BIBLIOTECA CENTRAL".
+           02 filler pic x(52) value spaces.
+           02 filler pic x(10) value "PAGINA:".
+           02 pagina-e pic zz9.
+       01 linha-cabecalho-2.
+           02 filler pic x(28) value "RELATORIO DE INVENTARIO".
+           02 filler pic x(41) value spaces.
+           02 filler pic x(06) value "DATA:".
+           02 data-cab-e pic x(10).
+       01 linha-cabecalho-3.
+           02 filler pic x(06)  value "TOMBO".
+           02 filler pic x(02)  value spaces.
+           02 filler pic x(30)  value "TITULO".
+           02 filler pic x(01)  value space.
+           02 filler pic x(20)  value "AUTOR".
+           02 filler pic x(01)  value space.
+           02 filler pic x(15)  value "EDITORA".
+           02 filler pic x(01)  value space.
+           02 filler pic x(04)  value "ANO".
+           02 filler pic x(03)  value spaces.
+           02 filler pic x(10)  value "PRECO".
+       01 linha-detalhe.
+           02 tombo-det   pic ZZZZZ9.
+           02 filler      pic x(02) value spaces.
+           02 titulo-det  pic x(30).
+           02 filler      pic x(01) value space.
+           02 autor-det   pic x(20).
+           02 filler      pic x(01) value space.
+           02 editora-det pic x(15).
+           02 filler      pic x(01) value space.
+           02 ano-det     pic 9999.
+           02 filler      pic x(03) value spaces.
+           02 preco-det   pic $.$$9,99.
+       01 linha-rodape-1.
+           02 filler pic x(27) value "TOTAL DE LIVROS NO ACERVO:".
+           02 total-reg-e pic ZZZZ9.
+       01 linha-rodape-2.
+           02 filler pic x(24) value "VALOR TOTAL DO ACERVO:".
+           02 filler pic x(01) value space.
+           02 total-val-e pic $$$.$$$.$$9,99.
+
+       procedure division.
+       inicio.
+           move function current-date to data-sis.
+           move dia   to dd-e.
+           move mes   to mm-e.
+           move ano-s to aa-e.
+           perform abre-arquivos.
+           perform seleciona-ordem until vld = 's'.
+           perform gera-relatorio.
+           perform fecha-arquivos.
+           display "Relatorio gravado em RELACERVO.LST".
+           stop run.
+       abre-arquivos.
+           open input bblivros.
+           if st not = "00"
+               display "ERRO AO ABRIR BBLIVROS. STATUS = " st
+               stop run.
+           open output relacervo.
+           if st-rel not = "00"
+               display "ERRO AO ABRIR RELACERVO. STATUS = " st-rel
+               stop run.
+       seleciona-ordem.
+           display "Emitir relatorio ordenado por [T]itulo ou t[O]mbo? "
+           with no advancing.
+           accept ordem-w.
+           evaluate ordem-w
+           when 't'
+           when 'T'
+           when 'o'
+           when 'O'
+               move 's' to vld
+           when other
+               display "Opcao invalida. Digite T ou O."
+           end-evaluate.
+       gera-relatorio.
+           perform inicia-leitura.
+           if st = "00"
+               perform ler-proximo
+               perform processa-livro until fim-leit = 's'
+           end-if
+           perform imprime-rodape.
+       inicia-leitura.
+           evaluate ordem-w
+           when 'o'
+           when 'O'
+               move zeros to tombo
+               start bblivros key is not less than tombo
+           when 't'
+           when 'T'
+               move spaces to titulo
+               start bblivros key is not less than titulo
+           end-evaluate.
+       ler-proximo.
+           read bblivros next record
+               at end
+                   move 's' to fim-leit
+           end-read.
+       processa-livro.
+           perform imprime-linha.
+           add 1 to contador-registros.
+           add preco to total-acervo.
+           perform ler-proximo.
+       imprime-linha.
+           if contador-linhas = zero
+               perform imprime-cabecalho.
+           move tombo   to tombo-det.
+           move titulo  to titulo-det.
+           move autor   to autor-det.
+           move editora to editora-det.
+           move ano     to ano-det.
+           move preco   to preco-det.
+           write linha-rel from linha-detalhe.
+           add 1 to contador-linhas.
+           if contador-linhas >= 50
+               move zero to contador-linhas.
+       imprime-cabecalho.
+           add 1 to contador-paginas.
+           move contador-paginas to pagina-e.
+           move data-e to data-cab-e.
+           write linha-rel from linha-cabecalho-1.
+           write linha-rel from linha-cabecalho-2.
+           move spaces to linha-rel.
+           write linha-rel.
+           write linha-rel from linha-cabecalho-3.
+           move spaces to linha-rel.
+           write linha-rel.
+       imprime-rodape.
+           move spaces to linha-rel.
+           write linha-rel.
+           move contador-registros to total-reg-e.
+           write linha-rel from linha-rodape-1.
+           move total-acervo to total-val-e.
+           write linha-rel from linha-rodape-2.
+       fecha-arquivos.
+           close bblivros.
+           close relacervo.
+       end program LIBCON02.
