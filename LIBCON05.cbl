@@ -0,0 +1,155 @@
+       identification division.
+       program-id. LIBCON05 as "LIBCON05".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select inconsist
+           assign to disk
+           organization line sequential
+           file status is st-inc.
+
+       data division.
+       file section.
+           fd bblivros
+           label record standard
+           data record is livro
+           value of file-id is "BBLIVROS.DAT".
+           copy livro.
+           fd inconsist
+           label record standard
+           data record is linha-inc
+           value of file-id is "INCONSIST.LST".
+       01 linha-inc pic x(132).
+
+       working-storage section.
+       01 st         pic xx.
+       01 st-inc     pic xx.
+       01 fim-leit   pic a value 'n'.
+       01 contador-lidos    pic 9(05) value zero.
+       01 contador-achados  pic 9(05) value zero.
+       01 data-sis.
+           02 ano-s pic 9999.
+           02 mes   pic 99.
+           02 dia   pic 99.
+       01 data-e.
+           02 dd-e    pic 99.
+           02 filler  pic x value "/".
+           02 mm-e    pic 99.
+           02 filler  pic x value "/".
+           02 aa-e    pic 9999.
+
+       01 linha-cabecalho-1.
+           02 filler pic x(20) value "BIBLIOTECA CENTRAL".
+           02 filler pic x(45) value spaces.
+           02 filler pic x(06) value "DATA:".
+           02 data-cab-e pic x(10).
+       01 linha-cabecalho-2.
+           02 filler pic x(45) value
+           "RELATORIO DE INCONSISTENCIAS DO ACERVO".
+       01 linha-cabecalho-3.
+           02 filler pic x(06)  value "TOMBO".
+           02 filler pic x(02)  value spaces.
+           02 filler pic x(30)  value "TITULO".
+           02 filler pic x(01)  value space.
+           02 filler pic x(40)  value "INCONSISTENCIA".
+       01 linha-det.
+           02 tombo-det   pic ZZZZZ9.
+           02 filler      pic x(02) value spaces.
+           02 titulo-det  pic x(30).
+           02 filler      pic x(01) value space.
+           02 motivo-det  pic x(40).
+       01 linha-rodape.
+           02 filler pic x(30) value
+           "TOTAL DE LIVROS ANALISADOS:".
+           02 total-lidos-e pic ZZZZ9.
+       01 linha-rodape-2.
+           02 filler pic x(30) value
+           "TOTAL DE INCONSISTENCIAS:".
+           02 total-achados-e pic ZZZZ9.
+
+       procedure division.
+       inicio.
+           move function current-date to data-sis.
+           move dia   to dd-e.
+           move mes   to mm-e.
+           move ano-s to aa-e.
+           perform abre-arquivos.
+           perform imprime-cabecalho.
+           perform inicia-leitura.
+           perform ler-proximo.
+           perform processa-livro until fim-leit = 's'.
+           perform imprime-rodape.
+           perform fecha-arquivos.
+           display "Relatorio gravado em INCONSIST.LST".
+           stop run.
+       abre-arquivos.
+           open input bblivros.
+           if st not = "00"
+               display "ERRO AO ABRIR BBLIVROS. STATUS = " st
+               stop run.
+           open output inconsist.
+           if st-inc not = "00"
+               display "ERRO AO ABRIR INCONSIST. STATUS = " st-inc
+               stop run.
+       inicia-leitura.
+           move zeros to tombo.
+           start bblivros key is not less than tombo.
+       ler-proximo.
+           read bblivros next record
+               at end
+                   move 's' to fim-leit
+           end-read.
+       processa-livro.
+           add 1 to contador-lidos.
+           perform verifica-doacao-preco.
+           perform verifica-doacao-procedencia.
+           perform verifica-emprestimo.
+           perform ler-proximo.
+       verifica-doacao-preco.
+           if doacao = 's' and preco not = zero
+               move "DOACAO = S COM PRECO DIFERENTE DE ZERO" to
+               motivo-det
+               perform imprime-achado.
+       verifica-doacao-procedencia.
+           if doacao = 'n' and procedencia = spaces
+               move "DOACAO = N COM PROCEDENCIA EM BRANCO" to motivo-det
+               perform imprime-achado.
+       verifica-emprestimo.
+           if emprestado not = zero and data-emprestimo = zero
+               move "EMPRESTADO PREENCHIDO SEM DATA DE EMPRESTIMO" to
+               motivo-det
+               perform imprime-achado.
+           if emprestado = zero and
+              (data-emprestimo not = zero or data-prevista not = zero)
+               move "DATA DE EMPRESTIMO/PREVISTA SEM MATRICULA" to
+               motivo-det
+               perform imprime-achado.
+       imprime-achado.
+           move tombo  to tombo-det.
+           move titulo to titulo-det.
+           write linha-inc from linha-det.
+           add 1 to contador-achados.
+       imprime-cabecalho.
+           move data-e to data-cab-e.
+           write linha-inc from linha-cabecalho-1.
+           write linha-inc from linha-cabecalho-2.
+           move spaces to linha-inc.
+           write linha-inc.
+           write linha-inc from linha-cabecalho-3.
+           move spaces to linha-inc.
+           write linha-inc.
+       imprime-rodape.
+           move spaces to linha-inc.
+           write linha-inc.
+           move contador-lidos to total-lidos-e.
+           write linha-inc from linha-rodape.
+           move contador-achados to total-achados-e.
+           write linha-inc from linha-rodape-2.
+       fecha-arquivos.
+           close bblivros.
+           close inconsist.
+       end program LIBCON05.
