@@ -0,0 +1,83 @@
+       identification division.
+       program-id. LIBCON06 as "LIBCON06".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select consorcio
+           assign to disk
+           organization line sequential
+           file status is st-con.
+
+       data division.
+       file section.
+           fd bblivros
+           label record standard
+           data record is livro
+           value of file-id is "BBLIVROS.DAT".
+           copy livro.
+           fd consorcio
+           label record standard
+           data record is linha-extrato
+           value of file-id is "CONSORCIO.DAT".
+       01 linha-extrato.
+           02 isbn-ext    pic x(13).
+           02 titulo-ext  pic x(30).
+           02 autor-ext   pic x(20).
+           02 editora-ext pic x(15).
+           02 ano-ext     pic 9999.
+
+       working-storage section.
+       01 st         pic xx.
+       01 st-con     pic xx.
+       01 fim-leit   pic a value 'n'.
+       01 contador-lidos    pic 9(05) value zero.
+       01 contador-gravados pic 9(05) value zero.
+
+       procedure division.
+       inicio.
+           perform abre-arquivos.
+           perform inicia-leitura.
+           perform ler-proximo.
+           perform processa-livro until fim-leit = 's'.
+           perform fecha-arquivos.
+           display "Extrato gravado em CONSORCIO.DAT".
+           display "Lidos: "    contador-lidos.
+           display "Gravados: " contador-gravados.
+           stop run.
+       abre-arquivos.
+           open input bblivros.
+           if st not = "00"
+               display "ERRO AO ABRIR BBLIVROS. STATUS = " st
+               stop run.
+           open output consorcio.
+           if st-con not = "00"
+               display "ERRO AO ABRIR CONSORCIO. STATUS = " st-con
+               stop run.
+       inicia-leitura.
+           move zeros to tombo.
+           start bblivros key is not less than tombo.
+       ler-proximo.
+           read bblivros next record
+               at end
+                   move 's' to fim-leit
+           end-read.
+       processa-livro.
+           add 1 to contador-lidos.
+           perform grava-extrato.
+           perform ler-proximo.
+       grava-extrato.
+           move isbn    to isbn-ext.
+           move titulo  to titulo-ext.
+           move autor   to autor-ext.
+           move editora to editora-ext.
+           move ano     to ano-ext.
+           write linha-extrato.
+           add 1 to contador-gravados.
+       fecha-arquivos.
+           close bblivros.
+           close consorcio.
+       end program LIBCON06.
