@@ -0,0 +1,266 @@
+       identification division.
+       program-id. LIBCON04 as "LIBCON04".
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+           copy bblivsel.
+           select avaliacao
+           assign to disk
+           organization line sequential
+           file status is st-ava.
+
+       data division.
+       file section.
+           fd bblivros
+           label record standard
+           data record is livro
+           value of file-id is "BBLIVROS.DAT".
+           copy livro.
+           fd avaliacao
+           label record standard
+           data record is linha-ava
+           value of file-id is "AVALIACAO.LST".
+       01 linha-ava pic x(132).
+
+       working-storage section.
+       01 st         pic xx.
+       01 st-ava     pic xx.
+       01 fim-leit   pic a value 'n'.
+       01 data-sis.
+           02 ano-s pic 9999.
+           02 mes   pic 99.
+           02 dia   pic 99.
+       01 data-e.
+           02 dd-e    pic 99.
+           02 filler  pic x value "/".
+           02 mm-e    pic 99.
+           02 filler  pic x value "/".
+           02 aa-e    pic 9999.
+
+       01 contador-registros pic 9(05) value zero.
+       01 contador-doacao-s  pic 9(05) value zero.
+       01 contador-doacao-n  pic 9(05) value zero.
+       01 valor-doacao-n     pic 9(09)v99 value zero.
+
+       01 ie pic 9(03) value zero.
+       01 total-tab-editora pic 9(03) value zero.
+       01 contador-editoras-omitidas pic 9(05) value zero.
+       01 tab-editora.
+           02 item-editora occurs 50 times.
+               03 editora-tab       pic x(15) value spaces.
+               03 qtde-editora-tab  pic 9(05) value zero.
+               03 valor-editora-tab pic 9(09)v99 value zero.
+
+       01 ia pic 9(03) value zero.
+       01 total-tab-ano pic 9(03) value zero.
+       01 contador-anos-omitidos pic 9(05) value zero.
+       01 tab-ano.
+           02 item-ano occurs 50 times.
+               03 ano-tab      pic 9999    value zero.
+               03 qtde-ano-tab pic 9(05)   value zero.
+               03 valor-ano-tab pic 9(09)v99 value zero.
+
+       01 linha-cabecalho-1.
+           02 filler pic x(20) value "BIBLIOTECA CENTRAL".
+           02 filler pic x(45) value spaces.
+           02 filler pic x(06) value "DATA:".
+           02 data-cab-e pic x(10).
+       01 linha-cabecalho-2.
+           02 filler pic x(38) value
+           "RELATORIO DE AVALIACAO DO ACERVO".
+
+       01 linha-resumo-1.
+           02 filler pic x(30) value
+           "TOTAL DE LIVROS NO ACERVO:".
+           02 total-reg-e pic ZZZZ9.
+       01 linha-resumo-2.
+           02 filler pic x(30) value
+           "LIVROS DOADOS (DOACAO = S):".
+           02 total-doado-e pic ZZZZ9.
+       01 linha-resumo-3.
+           02 filler pic x(32) value
+           "LIVROS ADQUIRIDOS (DOACAO = N):".
+           02 total-adq-e pic ZZZZ9.
+       01 linha-resumo-4.
+           02 filler pic x(30) value
+           "VALOR DO ACERVO ADQUIRIDO:".
+           02 total-val-e pic $$$.$$$.$$9,99.
+
+       01 linha-titulo-editora.
+           02 filler pic x(30) value
+           "VALOR E QUANTIDADE POR EDITORA".
+       01 linha-cab-editora.
+           02 filler pic x(15) value "EDITORA".
+           02 filler pic x(05) value spaces.
+           02 filler pic x(05) value "QTDE".
+           02 filler pic x(05) value spaces.
+           02 filler pic x(10) value "VALOR".
+       01 linha-det-editora.
+           02 editora-det pic x(15).
+           02 filler      pic x(05) value spaces.
+           02 qtde-det    pic ZZZZ9.
+           02 filler      pic x(05) value spaces.
+           02 valor-det   pic $$$.$$$.$$9,99.
+       01 linha-omitidas-editora.
+           02 filler pic x(39) value
+           "EDITORAS FORA DA QUEBRA (TABELA CHEIA):".
+           02 qtde-omitidas-editora-e pic ZZZZ9.
+
+       01 linha-titulo-ano.
+           02 filler pic x(30) value
+           "VALOR E QUANTIDADE POR ANO".
+       01 linha-cab-ano.
+           02 filler pic x(06) value "ANO".
+           02 filler pic x(05) value spaces.
+           02 filler pic x(05) value "QTDE".
+           02 filler pic x(05) value spaces.
+           02 filler pic x(10) value "VALOR".
+       01 linha-det-ano.
+           02 ano-det   pic 9999.
+           02 filler    pic x(06) value spaces.
+           02 qtde-det2 pic ZZZZ9.
+           02 filler    pic x(05) value spaces.
+           02 valor-det2 pic $$$.$$$.$$9,99.
+       01 linha-omitidas-ano.
+           02 filler pic x(35) value
+           "ANOS FORA DA QUEBRA (TABELA CHEIA):".
+           02 qtde-omitidas-ano-e pic ZZZZ9.
+
+       procedure division.
+       inicio.
+           move function current-date to data-sis.
+           move dia   to dd-e.
+           move mes   to mm-e.
+           move ano-s to aa-e.
+           perform abre-arquivos.
+           perform inicia-leitura.
+           perform ler-proximo.
+           perform processa-livro until fim-leit = 's'.
+           perform imprime-resumo.
+           perform imprime-editoras.
+           perform imprime-anos.
+           perform fecha-arquivos.
+           display "Relatorio gravado em AVALIACAO.LST".
+           stop run.
+       abre-arquivos.
+           open input bblivros.
+           if st not = "00"
+               display "ERRO AO ABRIR BBLIVROS. STATUS = " st
+               stop run.
+           open output avaliacao.
+           if st-ava not = "00"
+               display "ERRO AO ABRIR AVALIACAO. STATUS = " st-ava
+               stop run.
+       inicia-leitura.
+           move zeros to tombo.
+           start bblivros key is not less than tombo.
+       ler-proximo.
+           read bblivros next record
+               at end
+                   move 's' to fim-leit
+           end-read.
+       processa-livro.
+           add 1 to contador-registros.
+           evaluate doacao
+           when 's'
+           when 'S'
+               add 1 to contador-doacao-s
+           when other
+               add 1 to contador-doacao-n
+               add preco to valor-doacao-n
+           end-evaluate.
+           perform acumula-editora.
+           perform acumula-ano.
+           perform ler-proximo.
+       acumula-editora.
+           move 1 to ie.
+           perform localiza-editora
+               until ie > total-tab-editora
+                  or editora-tab(ie) = editora.
+           if ie > total-tab-editora and ie <= 50
+               add 1 to total-tab-editora
+               move editora to editora-tab(ie)
+           end-if.
+           if ie <= 50
+               add 1 to qtde-editora-tab(ie)
+               add preco to valor-editora-tab(ie)
+           else
+               add 1 to contador-editoras-omitidas
+           end-if.
+       localiza-editora.
+           if editora-tab(ie) not = editora
+               add 1 to ie.
+       acumula-ano.
+           move 1 to ia.
+           perform localiza-ano
+               until ia > total-tab-ano
+                  or ano-tab(ia) = ano.
+           if ia > total-tab-ano and ia <= 50
+               add 1 to total-tab-ano
+               move ano to ano-tab(ia)
+           end-if.
+           if ia <= 50
+               add 1 to qtde-ano-tab(ia)
+               add preco to valor-ano-tab(ia)
+           else
+               add 1 to contador-anos-omitidos
+           end-if.
+       localiza-ano.
+           if ano-tab(ia) not = ano
+               add 1 to ia.
+       imprime-resumo.
+           move data-e to data-cab-e.
+           write linha-ava from linha-cabecalho-1.
+           write linha-ava from linha-cabecalho-2.
+           move spaces to linha-ava.
+           write linha-ava.
+           move contador-registros to total-reg-e.
+           write linha-ava from linha-resumo-1.
+           move contador-doacao-s to total-doado-e.
+           write linha-ava from linha-resumo-2.
+           move contador-doacao-n to total-adq-e.
+           write linha-ava from linha-resumo-3.
+           move valor-doacao-n to total-val-e.
+           write linha-ava from linha-resumo-4.
+           move spaces to linha-ava.
+           write linha-ava.
+       imprime-editoras.
+           write linha-ava from linha-titulo-editora.
+           write linha-ava from linha-cab-editora.
+           move 1 to ie.
+           perform imprime-editora until ie > total-tab-editora.
+           if contador-editoras-omitidas not = zero
+               move contador-editoras-omitidas to
+               qtde-omitidas-editora-e
+               write linha-ava from linha-omitidas-editora
+           end-if.
+           move spaces to linha-ava.
+           write linha-ava.
+       imprime-editora.
+           move editora-tab(ie)       to editora-det.
+           move qtde-editora-tab(ie)  to qtde-det.
+           move valor-editora-tab(ie) to valor-det.
+           write linha-ava from linha-det-editora.
+           add 1 to ie.
+       imprime-anos.
+           write linha-ava from linha-titulo-ano.
+           write linha-ava from linha-cab-ano.
+           move 1 to ia.
+           perform imprime-ano until ia > total-tab-ano.
+           if contador-anos-omitidos not = zero
+               move contador-anos-omitidos to qtde-omitidas-ano-e
+               write linha-ava from linha-omitidas-ano
+           end-if.
+       imprime-ano.
+           move ano-tab(ia)      to ano-det.
+           move qtde-ano-tab(ia) to qtde-det2.
+           move valor-ano-tab(ia) to valor-det2.
+           write linha-ava from linha-det-ano.
+           add 1 to ia.
+       fecha-arquivos.
+           close bblivros.
+           close avaliacao.
+       end program LIBCON04.
